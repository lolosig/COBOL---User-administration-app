@@ -0,0 +1,199 @@
+000100*
+000200*--------------------------------------------------------------*
+000300*  PROGRAM      : CUSTOMER BULK LOAD                            *
+000400*  INSTALLATION : DATA PROCESSING DEPT                         *
+000500*  AUTHOR       : R. HOLLIS                                    *
+000600*  DATE-WRITTEN : 08/08/2026                                   *
+000700*  PURPOSE      : BATCH ONBOARDING OF A NEW CUSTOMER LIST.      *
+000800*                 READS A FLAT FILE OF ID/FIRSTNAME/LASTNAME    *
+000900*                 ROWS AND WRITES THEM INTO CustomerFile THE    *
+001000*                 SAME WAY THE INTERACTIVE Customer Data        *
+001100*                 PROGRAM'S AddCust DOES, INCLUDING THE "ID     *
+001200*                 TAKEN" COLLISION CHECK AND THE CustomerAudit  *
+001300*                 TRAIL ENTRY.                                  *
+001350*                 RUN AS A STANDALONE BATCH STEP FROM THE         *
+001360*                 DIRECTORY HOLDING custload.txt, customer.txt,  *
+001370*                 AND custaudit.txt.                             *
+001400*--------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                        *
+001600*  ----------------------------------------------------------   *
+001700*  08/08/2026  RH  INITIAL VERSION.                             *
+001750*  08/08/2026  RH  WIDENED AuditRecord TO CARRY THE FULL BEFORE/ *
+001760*                  AFTER IMAGE, MATCHING Customer Data'S LAYOUT. *
+001800*--------------------------------------------------------------*
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. "Customer Bulk Load".
+002100 AUTHOR. R. HOLLIS.
+002200 INSTALLATION. DATA PROCESSING DEPT.
+002300 DATE-WRITTEN. 08/08/2026.
+002400 DATE-COMPILED.
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-370.
+002800 OBJECT-COMPUTER. IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT LoadFile ASSIGN TO "custload.txt"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS LOAD-STATUS.
+003400     SELECT CustomerFile ASSIGN TO "customer.txt"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS iDNUM
+003800         FILE STATUS IS CF-STATUS.
+003900     SELECT CustomerAudit ASSIGN TO "custaudit.txt"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS AUD-STATUS.
+004200*
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  LoadFile.
+004600 01  LoadRecord.
+004700     02  LOAD-ID PIC 9(06).
+004800     02  LOAD-FIRSTNAME PIC X(15).
+004900     02  LOAD-LASTNAME PIC X(15).
+005000*
+005100 FD  CustomerFile.
+005200 01  CustomerData.
+005300     02  iDNUM PIC 9(06).
+005400     02  FIRSTNAME PIC X(15).
+005500     02  LASTNAME PIC X(15).
+005600     02  ADDR PIC X(30).
+005700     02  PHONE PIC X(12).
+005800     02  EMAIL PIC X(30).
+005900     02  STATUS-FLAG PIC X(01).
+006000         88  ACTIVE-CUSTOMER VALUE "A".
+006100         88  INACTIVE-CUSTOMER VALUE "D".
+006200*
+006300 FD  CustomerAudit.
+006400 01  AuditRecord.
+006500     02  AUD-DATE PIC 9(08).
+006600     02  AUD-TIME PIC 9(08).
+006700     02  AUD-ACTION PIC X(10).
+006800     02  AUD-IDNUM PIC 9(06).
+006900     02  AUD-OLD-FIRST PIC X(15).
+007000     02  AUD-OLD-LAST PIC X(15).
+007010     02  AUD-OLD-ADDR PIC X(30).
+007020     02  AUD-OLD-PHONE PIC X(12).
+007030     02  AUD-OLD-EMAIL PIC X(30).
+007040     02  AUD-OLD-STATUS PIC X(01).
+007100     02  AUD-NEW-FIRST PIC X(15).
+007200     02  AUD-NEW-LAST PIC X(15).
+007210     02  AUD-NEW-ADDR PIC X(30).
+007220     02  AUD-NEW-PHONE PIC X(12).
+007230     02  AUD-NEW-EMAIL PIC X(30).
+007240     02  AUD-NEW-STATUS PIC X(01).
+007300*
+007400 WORKING-STORAGE SECTION.
+007500 01  LOAD-STATUS PIC X(02).
+007600     88  LOAD-OK VALUE "00".
+007700     88  LOAD-EOF VALUE "10".
+007800 01  CF-STATUS PIC X(02).
+007900     88  CF-OK VALUE "00".
+008000 01  AUD-STATUS PIC X(02).
+008100     88  AUD-OK VALUE "00".
+008200 01  LoadCount PIC 9(05) COMP VALUE ZERO.
+008300 01  SkipCount PIC 9(05) COMP VALUE ZERO.
+008400*
+008500 PROCEDURE DIVISION.
+008600*
+008700*--------------------------------------------------------------*
+008800*  0000-MAINLINE-PARA - PROGRAM CONTROL                         *
+008900*--------------------------------------------------------------*
+009000 0000-MAINLINE-PARA.
+009100     PERFORM 1000-INITIALIZE-PARA
+009200         THRU 1000-INITIALIZE-EXIT.
+009300     PERFORM 2000-LOAD-NEXT-PARA
+009400         THRU 2000-LOAD-NEXT-EXIT
+009500         UNTIL LOAD-EOF.
+009600     PERFORM 9000-TERMINATE-PARA
+009700         THRU 9000-TERMINATE-EXIT.
+009800     DISPLAY "Customer Bulk Load complete".
+009900     DISPLAY "Records added   : " LoadCount.
+010000     DISPLAY "Records skipped : " SkipCount " (ID Taken)".
+010100     STOP RUN.
+010200 0000-MAINLINE-EXIT.
+010300     EXIT.
+010400*
+010500*--------------------------------------------------------------*
+010600*  1000-INITIALIZE-PARA - OPEN FILES                            *
+010700*--------------------------------------------------------------*
+010800 1000-INITIALIZE-PARA.
+010900     OPEN INPUT LoadFile.
+011000     OPEN I-O CustomerFile.
+011100     IF NOT CF-OK
+011200         OPEN OUTPUT CustomerFile
+011300         CLOSE CustomerFile
+011400         OPEN I-O CustomerFile
+011500     END-IF.
+011600     OPEN EXTEND CustomerAudit.
+011700     IF NOT AUD-OK
+011800         OPEN OUTPUT CustomerAudit
+011900         CLOSE CustomerAudit
+012000         OPEN EXTEND CustomerAudit
+012100     END-IF.
+012200 1000-INITIALIZE-EXIT.
+012300     EXIT.
+012400*
+012500*--------------------------------------------------------------*
+012600*  2000-LOAD-NEXT-PARA - READ ONE INPUT ROW AND ADD IT          *
+012700*--------------------------------------------------------------*
+012800 2000-LOAD-NEXT-PARA.
+012900     READ LoadFile
+013000         AT END
+013100             MOVE "10" TO LOAD-STATUS
+013200     END-READ.
+013300     IF LOAD-OK
+013400         MOVE LOAD-ID TO iDNUM
+013500         MOVE LOAD-FIRSTNAME TO FIRSTNAME
+013600         MOVE LOAD-LASTNAME TO LASTNAME
+013700         MOVE SPACES TO ADDR
+013800         MOVE SPACES TO PHONE
+013900         MOVE SPACES TO EMAIL
+014000         MOVE "A" TO STATUS-FLAG
+014100         WRITE CustomerData
+014200             INVALID KEY
+014300                 DISPLAY "ID Taken - skipped: " LOAD-ID
+014400                 ADD 1 TO SkipCount
+014500             NOT INVALID KEY
+014600                 ADD 1 TO LoadCount
+014700                 MOVE "ADD" TO AUD-ACTION
+014800                 MOVE SPACES TO AUD-OLD-FIRST
+014900                 MOVE SPACES TO AUD-OLD-LAST
+014910                 MOVE SPACES TO AUD-OLD-ADDR
+014920                 MOVE SPACES TO AUD-OLD-PHONE
+014930                 MOVE SPACES TO AUD-OLD-EMAIL
+014940                 MOVE SPACES TO AUD-OLD-STATUS
+015000                 MOVE FIRSTNAME TO AUD-NEW-FIRST
+015100                 MOVE LASTNAME TO AUD-NEW-LAST
+015110                 MOVE ADDR TO AUD-NEW-ADDR
+015120                 MOVE PHONE TO AUD-NEW-PHONE
+015130                 MOVE EMAIL TO AUD-NEW-EMAIL
+015140                 MOVE STATUS-FLAG TO AUD-NEW-STATUS
+015200                 PERFORM 8000-WRITE-AUDIT-PARA
+015300                     THRU 8000-WRITE-AUDIT-EXIT
+015400         END-WRITE
+015500     END-IF.
+015600 2000-LOAD-NEXT-EXIT.
+015700     EXIT.
+015800*
+015900*--------------------------------------------------------------*
+016000*  8000-WRITE-AUDIT-PARA - LOG THE ADD TO CustomerAudit         *
+016100*--------------------------------------------------------------*
+016200 8000-WRITE-AUDIT-PARA.
+016300     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+016400     ACCEPT AUD-TIME FROM TIME.
+016500     MOVE iDNUM TO AUD-IDNUM.
+016600     WRITE AuditRecord.
+016700 8000-WRITE-AUDIT-EXIT.
+016800     EXIT.
+016900*
+017000*--------------------------------------------------------------*
+017100*  9000-TERMINATE-PARA - CLOSE FILES                            *
+017200*--------------------------------------------------------------*
+017300 9000-TERMINATE-PARA.
+017400     CLOSE LoadFile.
+017500     CLOSE CustomerFile.
+017600     CLOSE CustomerAudit.
+017700 9000-TERMINATE-EXIT.
+017800     EXIT.
