@@ -1,115 +1,758 @@
-000100 IDENTIFICATION DIVISION. 
-000200 PROGRAM-ID "Customer Data". 
-000300 ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT CustomerFile ASSIGN TO "customer.txt"
-
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS iDNUM.
-
-
-000400 DATA DIVISION.
-       FILE SECTION. 
-       FD CustomerFile.
-       01 CustomerData.
-           02 iDNUM PIC 99.
-           02 FIRSTNAME PIC X(15).
-           02 LASTNAME PIC X(15).
-
-       WORKING-STORAGE SECTION.
-       01 Choice PIC 9.
-       01 StayOpen PIC X VALUE "Y".
-       01 CostumerExists PIC X.
-
-       PROCEDURE DIVISION.
-       StartPara.
-           OPEN I-O CustomerFile.
-           PERFORM UNTIL StayOpen= "N"
-               DISPLAY ""
-               DISPLAY "CUSTOMER RECORDS"
-               DISPLAY "1: Add Customer"
-               DISPLAY "2: Delete Customer"
-               DISPLAY "3: Update Customer"
-               DISPLAY "4: Get Customer"
-               DISPLAY "0: Quit"
-               DISPLAY ": " WITH NO ADVANCING
-               ACCEPT Choice
-               EVALUATE Choice
-                  WHEN 1 PERFORM AddCust
-                  WHEN 2 PERFORM DeleteCust
-                  WHEN 3 PERFORM UpdateCust
-                  WHEN 4 PERFORM GetCust
-                  WHEN OTHER MOVE "N" TO StayOpen
-                END-EVALUATE
-               END-PERFORM.
-           CLOSE CustomerFile 
-           STOP RUN.
-
-       AddCust.
-              DISPLAY " "
-              DISPLAY "Enter ID : " WITH NO ADVANCING .
-              ACCEPT  iDNUM.
-              DISPLAY "Enter First Name : " WITH NO ADVANCING .
-              ACCEPT FIRSTNAME .
-              DISPLAY "Enter Last Name : " WITH NO ADVANCING 
-              ACCEPT LASTNAME .
-              DISPLAY  "  "
-              WRITE CustomerData 
-                   INVALID KEY DISPLAY "ID Taken"
-
-       DeleteCust.
-                 DISPLAY ""
-                 DISPLAY "Enter Customer ID to delete: " WITH NO ADVANCING.
-                 ACCEPT iDNUM.
-                 DELETE CustomerFile
-                     INVAlid KEY DISPLAY  "Key Doesnt Exist"
-                 END-DELETE.
-
-       Updatecust.
-                 Move "Y" TO CostumerExists.
-                 Display ""
-                 DISPLAY "Enter ID To Update :" WITH NO ADVANCING.
-                 ACCEPT iDNUM.
-                 READ CustomerFile
-                     INVALID KEY MOVE "N" TO CostumerExists 
-                 END-READ
-                 IF CostumerExists = "N"
-                     DISPLAY "Customer Dpesnt Exist"
-                 ELSE 
-                    DISPLAY  "Enter new first name: " WITH NO ADVANCING .
-                    ACCEPT FIRSTNAME
-                    DISPLAY  "Enter new last name: " WITH NO ADVANCING .
-                    ACCEPT LASTNAME 
-                 END-IF.
-                 REWRITE CustomerData   
-                     INVALID KEY DISPLAY "Customer not updated"
-                 END-REWRITE. 
-       GetCust.
-              MOVE "Y" TO CostumerExists.
-              DISPLAY ""
-              DISPLAY "ENter Customer Id To Find :" WITH NO ADVANCING .
-              ACCEPT iDNUM .
-              READ CustomerFile 
-                  INVALID KEY MOVE "N" To CostumerExists.
-              END-READ
-
-              IF CostumerExists  = "N"
-                 DISPLAY "Costumer Doesn't exist"
-              ELSE
-                DISPLAY "ID : "iDNUM 
-                DiSPLAY "First name: " FIRSTNAME 
-                DISPLAY "Last name: " LASTNAME  
-              END-IF. 
-
-            
- 
-
-                     
-                             
-
-
-            
-
-                
\ No newline at end of file
+000100*
+000110*--------------------------------------------------------------*
+000120*  PROGRAM      : CUSTOMER DATA                                *
+000130*  INSTALLATION : DATA PROCESSING DEPT                         *
+000140*  AUTHOR       : R. HOLLIS                                    *
+000150*  DATE-WRITTEN : 01/04/2019                                   *
+000160*  PURPOSE      : MAINTAIN THE CUSTOMER MASTER FILE - ADD,     *
+000170*                 DELETE, UPDATE, LOOKUP AND BROWSE CUSTOMER    *
+000180*                 RECORDS THROUGH AN INTERACTIVE MENU.         *
+000190*--------------------------------------------------------------*
+000200*  MODIFICATION HISTORY                                        *
+000210*  ----------------------------------------------------------   *
+000220*  08/08/2026  RH  ADDED OPTION 5 - LIST ALL CUSTOMERS.  FILE   *
+000230*                  ACCESS CHANGED TO DYNAMIC SO THE BROWSE CAN  *
+000240*                  READ SEQUENTIALLY WHILE ADD/UPDATE/DELETE/   *
+000250*                  GET STILL KEY OFF IDNUM.                     *
+000260*  08/08/2026  RH  WIDENED IDNUM FROM PIC 99 TO PIC 9(06) - THE  *
+000270*                  OLD 2-DIGIT KEY CAPPED US AT 99 CUSTOMERS.    *
+000280*                  CUSTOMER.TXT MUST BE REBUILT FROM THE BATCH   *
+000290*                  LOAD JOB SINCE THE RECORD LENGTH AND KEY      *
+000300*                  WIDTH CHANGED.                                *
+000310*  08/08/2026  RH  ADDED CustomerAudit TRAIL FILE.  Add/Delete/  *
+000320*                  Update NOW LOG ACTION, IDNUM AND BEFORE/AFTER *
+000330*                  NAMES SO CHANGES CAN BE INVESTIGATED LATER.   *
+000340*  08/08/2026  RH  AddCust/UpdateCust NOW REJECT BLANK NAMES AND *
+000350*                  ASK FOR CONFIRMATION BEFORE COMMITTING.       *
+000360*  08/08/2026  RH  EXTENDED CustomerData WITH ADDR, PHONE,       *
+000370*                  EMAIL AND STATUS-FLAG.  Add/Update/Get NOW    *
+000380*                  CAPTURE AND DISPLAY THEM.                     *
+000390*  08/08/2026  RH  ADDED OperatorFile AND A LOGIN STEP AT START. *
+000400*                  Add/Delete/Update NOW REQUIRE A SUCCESSFUL    *
+000410*                  LOGIN; Get/List/Find STAY OPEN TO EVERYONE.   *
+000420*  08/08/2026  RH  ADDED OPTION 6 - FIND BY LAST NAME (EXACT OR  *
+000430*                  PARTIAL MATCH).                               *
+000440*  08/08/2026  RH  DeleteCust NOW SETS STATUS-FLAG TO "D" (SOFT  *
+000450*                  DELETE) VIA REWRITE INSTEAD OF A HARD DELETE. *
+000460*                  ADDED OPTION 7 - REACTIVATE CUSTOMER.         *
+000470*  08/08/2026  RH  CustomerAudit NOW CARRIES THE FULL BEFORE/    *
+000480*                  AFTER IMAGE (ADDR/PHONE/EMAIL/STATUS TOO, NOT *
+000490*                  JUST NAMES).  ADDED OPTION 8 - RESTORE        *
+000500*                  CUSTOMER TO UNDO THEIR LAST CHANGE TODAY.     *
+000510*--------------------------------------------------------------*
+000520 IDENTIFICATION DIVISION.
+000530 PROGRAM-ID. "Customer Data".
+000540 AUTHOR. R. HOLLIS.
+000550 INSTALLATION. DATA PROCESSING DEPT.
+000560 DATE-WRITTEN. 01/04/2019.
+000570 DATE-COMPILED.
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SOURCE-COMPUTER. IBM-370.
+000610 OBJECT-COMPUTER. IBM-370.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT CustomerFile ASSIGN TO "customer.txt"
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS DYNAMIC
+000670         RECORD KEY IS iDNUM
+000680         FILE STATUS IS CF-STATUS.
+000690     SELECT CustomerAudit ASSIGN TO "custaudit.txt"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS AUD-STATUS.
+000720     SELECT OperatorFile ASSIGN TO "operator.txt"
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS DYNAMIC
+000750         RECORD KEY IS OPER-ID
+000760         FILE STATUS IS OPER-STATUS.
+000770*
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  CustomerFile.
+000810 01  CustomerData.
+000820     02  iDNUM PIC 9(06).
+000830     02  FIRSTNAME PIC X(15).
+000840     02  LASTNAME PIC X(15).
+000850     02  ADDR PIC X(30).
+000860     02  PHONE PIC X(12).
+000870     02  EMAIL PIC X(30).
+000880     02  STATUS-FLAG PIC X(01).
+000890         88  ACTIVE-CUSTOMER VALUE "A".
+000900         88  INACTIVE-CUSTOMER VALUE "D".
+000910*
+000920 FD  CustomerAudit.
+000930 01  AuditRecord.
+000940     02  AUD-DATE PIC 9(08).
+000950     02  AUD-TIME PIC 9(08).
+000960     02  AUD-ACTION PIC X(10).
+000970     02  AUD-IDNUM PIC 9(06).
+000980     02  AUD-OLD-FIRST PIC X(15).
+000990     02  AUD-OLD-LAST PIC X(15).
+001000     02  AUD-OLD-ADDR PIC X(30).
+001010     02  AUD-OLD-PHONE PIC X(12).
+001020     02  AUD-OLD-EMAIL PIC X(30).
+001030     02  AUD-OLD-STATUS PIC X(01).
+001040     02  AUD-NEW-FIRST PIC X(15).
+001050     02  AUD-NEW-LAST PIC X(15).
+001060     02  AUD-NEW-ADDR PIC X(30).
+001070     02  AUD-NEW-PHONE PIC X(12).
+001080     02  AUD-NEW-EMAIL PIC X(30).
+001090     02  AUD-NEW-STATUS PIC X(01).
+001100*
+001110 FD  OperatorFile.
+001120 01  OperatorRecord.
+001130     02  OPER-ID PIC X(08).
+001140     02  OPER-PASSWORD PIC X(08).
+001150*
+001160 WORKING-STORAGE SECTION.
+001170 01  Choice PIC 9.
+001180 01  StayOpen PIC X VALUE "Y".
+001190     88  KEEP-GOING VALUE "Y".
+001200 01  CostumerExists PIC X.
+001210     88  RECORD-FOUND VALUE "Y".
+001220 01  CF-STATUS PIC X(02).
+001230     88  CF-OK VALUE "00".
+001240     88  CF-END VALUE "10".
+001250 01  BrowseCount PIC 9(05) COMP.
+001260 01  AUD-STATUS PIC X(02).
+001270     88  AUD-OK VALUE "00".
+001280     88  AUD-END VALUE "10".
+001290 01  SaveFirstName PIC X(15).
+001300 01  SaveLastName PIC X(15).
+001310 01  SaveAddr PIC X(30).
+001320 01  SavePhone PIC X(12).
+001330 01  SaveEmail PIC X(30).
+001340 01  SaveStatus PIC X(01).
+001350 01  Confirm PIC X.
+001360     88  CONFIRMED VALUE "Y" "y".
+001370 01  OPER-STATUS PIC X(02).
+001380     88  OPER-OK VALUE "00".
+001390 01  OperatorExists PIC X.
+001400     88  OPERATOR-ON-FILE VALUE "Y".
+001410 01  EnteredPassword PIC X(08).
+001420 01  OperatorAuth PIC X.
+001430     88  OPERATOR-AUTHORIZED VALUE "Y".
+001440 01  SearchLastName PIC X(15).
+001450 01  SearchLen PIC 9(02) COMP.
+001460 01  MatchTally PIC 9(03) COMP.
+001470 01  FindCount PIC 9(05) COMP.
+001480 01  TodayDate PIC 9(08).
+001490 01  RestoreFound PIC X VALUE "N".
+001500     88  RESTORE-AVAILABLE VALUE "Y".
+001510 01  RestOldFirst PIC X(15).
+001520 01  RestOldLast PIC X(15).
+001530 01  RestOldAddr PIC X(30).
+001540 01  RestOldPhone PIC X(12).
+001550 01  RestOldEmail PIC X(30).
+001560 01  RestOldStatus PIC X(01).
+001570*
+001580 PROCEDURE DIVISION.
+001590*
+001600*--------------------------------------------------------------*
+001610*  0000-MAINLINE-PARA - PROGRAM CONTROL                         *
+001620*--------------------------------------------------------------*
+001630 0000-MAINLINE-PARA.
+001640     PERFORM 1000-INITIALIZE-PARA
+001650         THRU 1000-INITIALIZE-EXIT.
+001660     PERFORM 2000-PROCESS-MENU-PARA
+001670         THRU 2000-PROCESS-MENU-EXIT
+001680         UNTIL NOT KEEP-GOING.
+001690     PERFORM 9000-TERMINATE-PARA
+001700         THRU 9000-TERMINATE-EXIT.
+001710     STOP RUN.
+001720 0000-MAINLINE-EXIT.
+001730     EXIT.
+001740*
+001750*--------------------------------------------------------------*
+001760*  1000-INITIALIZE-PARA - OPEN FILES                            *
+001770*--------------------------------------------------------------*
+001780 1000-INITIALIZE-PARA.
+001790     OPEN I-O CustomerFile.
+001800     OPEN EXTEND CustomerAudit.
+001810     IF NOT AUD-OK
+001820         OPEN OUTPUT CustomerAudit
+001830         CLOSE CustomerAudit
+001840         OPEN EXTEND CustomerAudit
+001850     END-IF.
+001860     OPEN I-O OperatorFile.
+001870     IF NOT OPER-OK
+001880         OPEN OUTPUT OperatorFile
+001890         MOVE "ADMIN   " TO OPER-ID
+001900         MOVE "ADMIN   " TO OPER-PASSWORD
+001910         WRITE OperatorRecord
+001920         CLOSE OperatorFile
+001930         OPEN I-O OperatorFile
+001940     END-IF.
+001950     PERFORM 1100-OPERATOR-LOGIN-PARA
+001960         THRU 1100-OPERATOR-LOGIN-EXIT.
+001970 1000-INITIALIZE-EXIT.
+001980     EXIT.
+001990*
+002000 1100-OPERATOR-LOGIN-PARA.
+002010     MOVE "N" TO OperatorAuth.
+002020     DISPLAY " ".
+002030     DISPLAY "Operator ID : " WITH NO ADVANCING.
+002040     ACCEPT OPER-ID.
+002050     DISPLAY "Password : " WITH NO ADVANCING.
+002060     ACCEPT EnteredPassword.
+002070     MOVE "Y" TO OperatorExists.
+002080     READ OperatorFile
+002090         INVALID KEY
+002100             MOVE "N" TO OperatorExists
+002110     END-READ.
+002120     IF OPERATOR-ON-FILE AND EnteredPassword = OPER-PASSWORD
+002130         MOVE "Y" TO OperatorAuth
+002140         DISPLAY "Login successful - Add/Delete/Update enabled"
+002150     ELSE
+002160         DISPLAY "Login failed - read-only access only"
+002170     END-IF.
+002180 1100-OPERATOR-LOGIN-EXIT.
+002190     EXIT.
+002200*
+002210*--------------------------------------------------------------*
+002220*  2000-PROCESS-MENU-PARA - DISPLAY MENU AND DISPATCH CHOICE    *
+002230*--------------------------------------------------------------*
+002240 2000-PROCESS-MENU-PARA.
+002250     DISPLAY " ".
+002260     DISPLAY "CUSTOMER RECORDS".
+002270     DISPLAY "1: Add Customer".
+002280     DISPLAY "2: Delete Customer".
+002290     DISPLAY "3: Update Customer".
+002300     DISPLAY "4: Get Customer".
+002310     DISPLAY "5: List All Customers".
+002320     DISPLAY "6: Find by Last Name".
+002330     DISPLAY "7: Reactivate Customer".
+002340     DISPLAY "8: Restore Customer (undo last change today)".
+002350     DISPLAY "0: Quit".
+002360     DISPLAY ": " WITH NO ADVANCING.
+002370     ACCEPT Choice.
+002380     EVALUATE Choice
+002390         WHEN 1 IF OPERATOR-AUTHORIZED
+002400                    PERFORM 3000-ADD-CUST-PARA
+002410                        THRU 3000-ADD-CUST-EXIT
+002420                ELSE
+002430                    DISPLAY "Access denied"
+002440                END-IF
+002450         WHEN 2 IF OPERATOR-AUTHORIZED
+002460                    PERFORM 4000-DELETE-CUST-PARA
+002470                        THRU 4000-DELETE-CUST-EXIT
+002480                ELSE
+002490                    DISPLAY "Access denied"
+002500                END-IF
+002510         WHEN 3 IF OPERATOR-AUTHORIZED
+002520                    PERFORM 5000-UPDATE-CUST-PARA
+002530                        THRU 5000-UPDATE-CUST-EXIT
+002540                ELSE
+002550                    DISPLAY "Access denied"
+002560                END-IF
+002570         WHEN 4 PERFORM 6000-GET-CUST-PARA
+002580                    THRU 6000-GET-CUST-EXIT
+002590         WHEN 5 PERFORM 7000-LIST-ALL-PARA
+002600                    THRU 7000-LIST-ALL-EXIT
+002610         WHEN 6 PERFORM 7500-FIND-BY-LASTNAME-PARA
+002620                    THRU 7500-FIND-BY-LASTNAME-EXIT
+002630         WHEN 7 IF OPERATOR-AUTHORIZED
+002640                    PERFORM 4100-REACTIVATE-CUST-PARA
+002650                        THRU 4100-REACTIVATE-CUST-EXIT
+002660                ELSE
+002670                    DISPLAY "Access denied"
+002680                END-IF
+002690         WHEN 8 IF OPERATOR-AUTHORIZED
+002700                    PERFORM 4200-RESTORE-CUST-PARA
+002710                        THRU 4200-RESTORE-CUST-EXIT
+002720                ELSE
+002730                    DISPLAY "Access denied"
+002740                END-IF
+002750         WHEN OTHER MOVE "N" TO StayOpen
+002760     END-EVALUATE.
+002770 2000-PROCESS-MENU-EXIT.
+002780     EXIT.
+002790*
+002800*--------------------------------------------------------------*
+002810*  3000-ADD-CUST-PARA - ADD A NEW CUSTOMER RECORD               *
+002820*--------------------------------------------------------------*
+002830 3000-ADD-CUST-PARA.
+002840     DISPLAY " ".
+002850     DISPLAY "Enter ID : " WITH NO ADVANCING.
+002860     ACCEPT iDNUM.
+002870     MOVE SPACES TO FIRSTNAME.
+002880     MOVE SPACES TO LASTNAME.
+002890     PERFORM 3100-GET-ADD-NAMES-PARA
+002900         THRU 3100-GET-ADD-NAMES-EXIT
+002910         UNTIL FIRSTNAME NOT = SPACES AND LASTNAME NOT = SPACES.
+002920     DISPLAY "Enter Address : " WITH NO ADVANCING.
+002930     ACCEPT ADDR.
+002940     DISPLAY "Enter Phone : " WITH NO ADVANCING.
+002950     ACCEPT PHONE.
+002960     DISPLAY "Enter Email : " WITH NO ADVANCING.
+002970     ACCEPT EMAIL.
+002980     MOVE "A" TO STATUS-FLAG.
+002990     DISPLAY "Add " FIRSTNAME " " LASTNAME
+003000         " (ID " iDNUM ") - confirm? (Y/N): " WITH NO ADVANCING.
+003010     ACCEPT Confirm.
+003020     DISPLAY " ".
+003030     IF NOT CONFIRMED
+003040         DISPLAY "Add cancelled"
+003050     ELSE
+003060         WRITE CustomerData
+003070             INVALID KEY
+003080                 DISPLAY "ID Taken"
+003090             NOT INVALID KEY
+003100                 MOVE "ADD" TO AUD-ACTION
+003110                 MOVE SPACES TO AUD-OLD-FIRST
+003120                 MOVE SPACES TO AUD-OLD-LAST
+003130                 MOVE SPACES TO AUD-OLD-ADDR
+003140                 MOVE SPACES TO AUD-OLD-PHONE
+003150                 MOVE SPACES TO AUD-OLD-EMAIL
+003160                 MOVE SPACES TO AUD-OLD-STATUS
+003170                 MOVE FIRSTNAME TO AUD-NEW-FIRST
+003180                 MOVE LASTNAME TO AUD-NEW-LAST
+003190                 MOVE ADDR TO AUD-NEW-ADDR
+003200                 MOVE PHONE TO AUD-NEW-PHONE
+003210                 MOVE EMAIL TO AUD-NEW-EMAIL
+003220                 MOVE STATUS-FLAG TO AUD-NEW-STATUS
+003230                 PERFORM 8000-WRITE-AUDIT-PARA
+003240                     THRU 8000-WRITE-AUDIT-EXIT
+003250         END-WRITE
+003260     END-IF.
+003270 3000-ADD-CUST-EXIT.
+003280     EXIT.
+003290*
+003300 3100-GET-ADD-NAMES-PARA.
+003310     DISPLAY "Enter First Name : " WITH NO ADVANCING.
+003320     ACCEPT FIRSTNAME.
+003330     IF FIRSTNAME = SPACES
+003340         DISPLAY "First name cannot be blank - re-enter"
+003350     END-IF.
+003360     DISPLAY "Enter Last Name : " WITH NO ADVANCING.
+003370     ACCEPT LASTNAME.
+003380     IF LASTNAME = SPACES
+003390         DISPLAY "Last name cannot be blank - re-enter"
+003400     END-IF.
+003410 3100-GET-ADD-NAMES-EXIT.
+003420     EXIT.
+003430*
+003440*--------------------------------------------------------------*
+003450*  4000-DELETE-CUST-PARA - DELETE A CUSTOMER RECORD             *
+003460*--------------------------------------------------------------*
+003470 4000-DELETE-CUST-PARA.
+003480     MOVE "Y" TO CostumerExists.
+003490     DISPLAY " ".
+003500     DISPLAY "Enter Customer ID to delete: " WITH NO ADVANCING.
+003510     ACCEPT iDNUM.
+003520     READ CustomerFile
+003530         INVALID KEY
+003540             MOVE "N" TO CostumerExists
+003550     END-READ.
+003560     IF NOT RECORD-FOUND
+003570         DISPLAY "Key Doesnt Exist"
+003580     ELSE
+003590         IF INACTIVE-CUSTOMER
+003600             DISPLAY "Customer already deactivated"
+003610         ELSE
+003620             MOVE FIRSTNAME TO SaveFirstName
+003630             MOVE LASTNAME TO SaveLastName
+003640             MOVE ADDR TO SaveAddr
+003650             MOVE PHONE TO SavePhone
+003660             MOVE EMAIL TO SaveEmail
+003670             MOVE STATUS-FLAG TO SaveStatus
+003680             MOVE "D" TO STATUS-FLAG
+003690             REWRITE CustomerData
+003700                 INVALID KEY
+003710                     DISPLAY "Customer not deactivated"
+003720                 NOT INVALID KEY
+003730                     MOVE "DEACTIVATE" TO AUD-ACTION
+003740                     MOVE SaveFirstName TO AUD-OLD-FIRST
+003750                     MOVE SaveLastName TO AUD-OLD-LAST
+003760                     MOVE SaveAddr TO AUD-OLD-ADDR
+003770                     MOVE SavePhone TO AUD-OLD-PHONE
+003780                     MOVE SaveEmail TO AUD-OLD-EMAIL
+003790                     MOVE SaveStatus TO AUD-OLD-STATUS
+003800                     MOVE FIRSTNAME TO AUD-NEW-FIRST
+003810                     MOVE LASTNAME TO AUD-NEW-LAST
+003820                     MOVE ADDR TO AUD-NEW-ADDR
+003830                     MOVE PHONE TO AUD-NEW-PHONE
+003840                     MOVE EMAIL TO AUD-NEW-EMAIL
+003850                     MOVE STATUS-FLAG TO AUD-NEW-STATUS
+003860                     PERFORM 8000-WRITE-AUDIT-PARA
+003870                         THRU 8000-WRITE-AUDIT-EXIT
+003880             END-REWRITE
+003890         END-IF
+003900     END-IF.
+003910 4000-DELETE-CUST-EXIT.
+003920     EXIT.
+003930*
+003940 4100-REACTIVATE-CUST-PARA.
+003950     MOVE "Y" TO CostumerExists.
+003960     DISPLAY " ".
+003970     DISPLAY "Enter Customer ID to reactivate: "
+003980         WITH NO ADVANCING.
+003990     ACCEPT iDNUM.
+004000     READ CustomerFile
+004010         INVALID KEY
+004020             MOVE "N" TO CostumerExists
+004030     END-READ.
+004040     IF NOT RECORD-FOUND
+004050         DISPLAY "Key Doesnt Exist"
+004060     ELSE
+004070         IF ACTIVE-CUSTOMER
+004080             DISPLAY "Customer is already active"
+004090         ELSE
+004100             MOVE FIRSTNAME TO SaveFirstName
+004110             MOVE LASTNAME TO SaveLastName
+004120             MOVE ADDR TO SaveAddr
+004130             MOVE PHONE TO SavePhone
+004140             MOVE EMAIL TO SaveEmail
+004150             MOVE STATUS-FLAG TO SaveStatus
+004160             MOVE "A" TO STATUS-FLAG
+004170             REWRITE CustomerData
+004180                 INVALID KEY
+004190                     DISPLAY "Customer not reactivated"
+004200                 NOT INVALID KEY
+004210                     MOVE "REACTIVATE" TO AUD-ACTION
+004220                     MOVE SaveFirstName TO AUD-OLD-FIRST
+004230                     MOVE SaveLastName TO AUD-OLD-LAST
+004240                     MOVE SaveAddr TO AUD-OLD-ADDR
+004250                     MOVE SavePhone TO AUD-OLD-PHONE
+004260                     MOVE SaveEmail TO AUD-OLD-EMAIL
+004270                     MOVE SaveStatus TO AUD-OLD-STATUS
+004280                     MOVE FIRSTNAME TO AUD-NEW-FIRST
+004290                     MOVE LASTNAME TO AUD-NEW-LAST
+004300                     MOVE ADDR TO AUD-NEW-ADDR
+004310                     MOVE PHONE TO AUD-NEW-PHONE
+004320                     MOVE EMAIL TO AUD-NEW-EMAIL
+004330                     MOVE STATUS-FLAG TO AUD-NEW-STATUS
+004340                     PERFORM 8000-WRITE-AUDIT-PARA
+004350                         THRU 8000-WRITE-AUDIT-EXIT
+004360             END-REWRITE
+004370         END-IF
+004380     END-IF.
+004390 4100-REACTIVATE-CUST-EXIT.
+004400     EXIT.
+004410*
+004420*--------------------------------------------------------------*
+004430*  4200-RESTORE-CUST-PARA - UNDO THE MOST RECENT CHANGE MADE    *
+004440*                  TODAY TO ONE CUSTOMER, USING THE BEFORE-      *
+004450*                  IMAGE HELD ON CustomerAudit.  AN "ADD" IS     *
+004460*                  NOT RESTORABLE SINCE IT HAS NO PRIOR STATE.   *
+004470*--------------------------------------------------------------*
+004480 4200-RESTORE-CUST-PARA.
+004490     MOVE "Y" TO CostumerExists.
+004500     DISPLAY " ".
+004510     DISPLAY "Enter Customer ID to restore: " WITH NO ADVANCING.
+004520     ACCEPT iDNUM.
+004530     READ CustomerFile
+004540         INVALID KEY
+004550             MOVE "N" TO CostumerExists
+004560     END-READ.
+004570     IF NOT RECORD-FOUND
+004580         DISPLAY "Key Doesnt Exist"
+004590     ELSE
+004600         ACCEPT TodayDate FROM DATE YYYYMMDD
+004610         MOVE "N" TO RestoreFound
+004620         CLOSE CustomerAudit
+004630         OPEN INPUT CustomerAudit
+004640         MOVE "00" TO AUD-STATUS
+004650         PERFORM 4210-SCAN-AUDIT-PARA
+004660             THRU 4210-SCAN-AUDIT-EXIT
+004670             UNTIL AUD-END
+004680         CLOSE CustomerAudit
+004690         OPEN EXTEND CustomerAudit
+004700         IF NOT RESTORE-AVAILABLE
+004710             DISPLAY "No undoable change found for today"
+004720         ELSE
+004730             MOVE FIRSTNAME TO SaveFirstName
+004740             MOVE LASTNAME TO SaveLastName
+004750             MOVE ADDR TO SaveAddr
+004760             MOVE PHONE TO SavePhone
+004770             MOVE EMAIL TO SaveEmail
+004780             MOVE STATUS-FLAG TO SaveStatus
+004790             MOVE RestOldFirst TO FIRSTNAME
+004800             MOVE RestOldLast TO LASTNAME
+004810             MOVE RestOldAddr TO ADDR
+004820             MOVE RestOldPhone TO PHONE
+004830             MOVE RestOldEmail TO EMAIL
+004840             MOVE RestOldStatus TO STATUS-FLAG
+004850             REWRITE CustomerData
+004860                 INVALID KEY
+004870                     DISPLAY "Customer not restored"
+004880                 NOT INVALID KEY
+004890                     DISPLAY "Customer " iDNUM " restored"
+004900                     MOVE "RESTORE" TO AUD-ACTION
+004910                     MOVE SaveFirstName TO AUD-OLD-FIRST
+004920                     MOVE SaveLastName TO AUD-OLD-LAST
+004930                     MOVE SaveAddr TO AUD-OLD-ADDR
+004940                     MOVE SavePhone TO AUD-OLD-PHONE
+004950                     MOVE SaveEmail TO AUD-OLD-EMAIL
+004960                     MOVE SaveStatus TO AUD-OLD-STATUS
+004970                     MOVE FIRSTNAME TO AUD-NEW-FIRST
+004980                     MOVE LASTNAME TO AUD-NEW-LAST
+004990                     MOVE ADDR TO AUD-NEW-ADDR
+005000                     MOVE PHONE TO AUD-NEW-PHONE
+005010                     MOVE EMAIL TO AUD-NEW-EMAIL
+005020                     MOVE STATUS-FLAG TO AUD-NEW-STATUS
+005030                     PERFORM 8000-WRITE-AUDIT-PARA
+005040                         THRU 8000-WRITE-AUDIT-EXIT
+005050             END-REWRITE
+005060         END-IF
+005070     END-IF.
+005080 4200-RESTORE-CUST-EXIT.
+005090     EXIT.
+005100*
+005110 4210-SCAN-AUDIT-PARA.
+005120     READ CustomerAudit
+005130         AT END
+005140             MOVE "10" TO AUD-STATUS
+005150     END-READ.
+005160     IF NOT AUD-END
+005170         IF AUD-IDNUM = iDNUM
+005180             AND AUD-DATE = TodayDate
+005190             AND AUD-ACTION NOT = "ADD"
+005200                 MOVE "Y" TO RestoreFound
+005210                 MOVE AUD-OLD-FIRST TO RestOldFirst
+005220                 MOVE AUD-OLD-LAST TO RestOldLast
+005230                 MOVE AUD-OLD-ADDR TO RestOldAddr
+005240                 MOVE AUD-OLD-PHONE TO RestOldPhone
+005250                 MOVE AUD-OLD-EMAIL TO RestOldEmail
+005260                 MOVE AUD-OLD-STATUS TO RestOldStatus
+005270         END-IF
+005280     END-IF.
+005290 4210-SCAN-AUDIT-EXIT.
+005300     EXIT.
+005310*
+005320*--------------------------------------------------------------*
+005330*  5000-UPDATE-CUST-PARA - UPDATE AN EXISTING CUSTOMER RECORD   *
+005340*--------------------------------------------------------------*
+005350 5000-UPDATE-CUST-PARA.
+005360     MOVE "Y" TO CostumerExists.
+005370     DISPLAY " ".
+005380     DISPLAY "Enter ID To Update :" WITH NO ADVANCING.
+005390     ACCEPT iDNUM.
+005400     READ CustomerFile
+005410         INVALID KEY
+005420             MOVE "N" TO CostumerExists
+005430     END-READ.
+005440     IF NOT RECORD-FOUND
+005450         DISPLAY "Customer Dpesnt Exist"
+005460     ELSE
+005470         MOVE FIRSTNAME TO SaveFirstName
+005480         MOVE LASTNAME TO SaveLastName
+005490         MOVE ADDR TO SaveAddr
+005500         MOVE PHONE TO SavePhone
+005510         MOVE EMAIL TO SaveEmail
+005520         MOVE STATUS-FLAG TO SaveStatus
+005530         MOVE SPACES TO FIRSTNAME
+005540         MOVE SPACES TO LASTNAME
+005550         PERFORM 5100-GET-UPDATE-NAMES-PARA
+005560             THRU 5100-GET-UPDATE-NAMES-EXIT
+005570             UNTIL FIRSTNAME NOT = SPACES
+005580                 AND LASTNAME NOT = SPACES
+005590         DISPLAY "Enter new address: " WITH NO ADVANCING
+005600         ACCEPT ADDR
+005610         DISPLAY "Enter new phone: " WITH NO ADVANCING
+005620         ACCEPT PHONE
+005630         DISPLAY "Enter new email: " WITH NO ADVANCING
+005640         ACCEPT EMAIL
+005650         DISPLAY "Update " SaveFirstName " " SaveLastName
+005660             " to " FIRSTNAME " " LASTNAME
+005670             " - confirm? (Y/N): " WITH NO ADVANCING
+005680         ACCEPT Confirm
+005690         IF NOT CONFIRMED
+005700             DISPLAY "Update cancelled"
+005710             MOVE SaveFirstName TO FIRSTNAME
+005720             MOVE SaveLastName TO LASTNAME
+005730             MOVE SaveAddr TO ADDR
+005740             MOVE SavePhone TO PHONE
+005750             MOVE SaveEmail TO EMAIL
+005760         ELSE
+005770             REWRITE CustomerData
+005780                 INVALID KEY
+005790                     DISPLAY "Customer not updated"
+005800                 NOT INVALID KEY
+005810                     MOVE "UPDATE" TO AUD-ACTION
+005820                     MOVE SaveFirstName TO AUD-OLD-FIRST
+005830                     MOVE SaveLastName TO AUD-OLD-LAST
+005840                     MOVE SaveAddr TO AUD-OLD-ADDR
+005850                     MOVE SavePhone TO AUD-OLD-PHONE
+005860                     MOVE SaveEmail TO AUD-OLD-EMAIL
+005870                     MOVE SaveStatus TO AUD-OLD-STATUS
+005880                     MOVE FIRSTNAME TO AUD-NEW-FIRST
+005890                     MOVE LASTNAME TO AUD-NEW-LAST
+005900                     MOVE ADDR TO AUD-NEW-ADDR
+005910                     MOVE PHONE TO AUD-NEW-PHONE
+005920                     MOVE EMAIL TO AUD-NEW-EMAIL
+005930                     MOVE STATUS-FLAG TO AUD-NEW-STATUS
+005940                     PERFORM 8000-WRITE-AUDIT-PARA
+005950                         THRU 8000-WRITE-AUDIT-EXIT
+005960             END-REWRITE
+005970         END-IF
+005980     END-IF.
+005990 5000-UPDATE-CUST-EXIT.
+006000     EXIT.
+006010*
+006020 5100-GET-UPDATE-NAMES-PARA.
+006030     DISPLAY "Enter new first name: " WITH NO ADVANCING.
+006040     ACCEPT FIRSTNAME.
+006050     IF FIRSTNAME = SPACES
+006060         DISPLAY "First name cannot be blank - re-enter"
+006070     END-IF.
+006080     DISPLAY "Enter new last name: " WITH NO ADVANCING.
+006090     ACCEPT LASTNAME.
+006100     IF LASTNAME = SPACES
+006110         DISPLAY "Last name cannot be blank - re-enter"
+006120     END-IF.
+006130 5100-GET-UPDATE-NAMES-EXIT.
+006140     EXIT.
+006150*
+006160*
+006170*--------------------------------------------------------------*
+006180*  6000-GET-CUST-PARA - LOOK UP ONE CUSTOMER BY IDNUM           *
+006190*--------------------------------------------------------------*
+006200 6000-GET-CUST-PARA.
+006210     MOVE "Y" TO CostumerExists.
+006220     DISPLAY " ".
+006230     DISPLAY "ENter Customer Id To Find :" WITH NO ADVANCING.
+006240     ACCEPT iDNUM.
+006250     READ CustomerFile
+006260         INVALID KEY
+006270             MOVE "N" TO CostumerExists
+006280     END-READ.
+006290     IF NOT RECORD-FOUND
+006300         DISPLAY "Costumer Doesn't exist"
+006310     ELSE
+006320         DISPLAY "ID : " iDNUM
+006330         DISPLAY "First name: " FIRSTNAME
+006340         DISPLAY "Last name: " LASTNAME
+006350         DISPLAY "Address: " ADDR
+006360         DISPLAY "Phone: " PHONE
+006370         DISPLAY "Email: " EMAIL
+006380         DISPLAY "Status: " STATUS-FLAG
+006390     END-IF.
+006400 6000-GET-CUST-EXIT.
+006410     EXIT.
+006420*
+006430*--------------------------------------------------------------*
+006440*  7000-LIST-ALL-PARA - BROWSE EVERY RECORD ON CustomerFile     *
+006450*--------------------------------------------------------------*
+006460 7000-LIST-ALL-PARA.
+006470     MOVE 0 TO BrowseCount.
+006480     MOVE "00" TO CF-STATUS.
+006490     DISPLAY " ".
+006500     DISPLAY "CUSTOMER LIST".
+006510     MOVE ZERO TO iDNUM.
+006520     START CustomerFile KEY IS NOT LESS THAN iDNUM
+006530         INVALID KEY
+006540             MOVE "10" TO CF-STATUS
+006550     END-START.
+006560     PERFORM 7010-LIST-NEXT-PARA
+006570         THRU 7010-LIST-NEXT-EXIT
+006580         UNTIL CF-END.
+006590     IF BrowseCount = ZERO
+006600         DISPLAY "No customer records on file"
+006610     ELSE
+006620         DISPLAY "-- end of list -- " BrowseCount " record(s)"
+006630     END-IF.
+006640 7000-LIST-ALL-EXIT.
+006650     EXIT.
+006660*
+006670 7010-LIST-NEXT-PARA.
+006680     READ CustomerFile NEXT RECORD
+006690         AT END
+006700             MOVE "10" TO CF-STATUS
+006710     END-READ.
+006720     IF CF-OK
+006730         ADD 1 TO BrowseCount
+006740         DISPLAY "ID : " iDNUM
+006750             "  First: " FIRSTNAME
+006760             "  Last: " LASTNAME
+006770             "  Status: " STATUS-FLAG
+006780     END-IF.
+006790 7010-LIST-NEXT-EXIT.
+006800     EXIT.
+006810*
+006820*--------------------------------------------------------------*
+006830*  7500-FIND-BY-LASTNAME-PARA - SCAN CustomerFile FOR A LAST    *
+006840*                  NAME MATCH (EXACT OR PARTIAL) AND LIST EACH   *
+006850*                  HIT.                                          *
+006860*--------------------------------------------------------------*
+006870 7500-FIND-BY-LASTNAME-PARA.
+006880     DISPLAY " ".
+006890     DISPLAY "Enter Last Name (or part of it) to find: "
+006900         WITH NO ADVANCING.
+006910     ACCEPT SearchLastName.
+006920     IF SearchLastName = SPACES
+006930         DISPLAY "Search text cannot be blank"
+006940     ELSE
+006950         MOVE 15 TO SearchLen
+006960         PERFORM 7510-TRIM-SEARCH-PARA
+006970             THRU 7510-TRIM-SEARCH-EXIT
+006980             VARYING SearchLen FROM 15 BY -1
+006990             UNTIL SearchLen = 1
+007000                 OR SearchLastName(SearchLen:1) NOT = SPACE
+007010         MOVE 0 TO FindCount
+007020         MOVE "00" TO CF-STATUS
+007030         MOVE ZERO TO iDNUM
+007040         START CustomerFile KEY IS NOT LESS THAN iDNUM
+007050             INVALID KEY
+007060                 MOVE "10" TO CF-STATUS
+007070         END-START
+007080         DISPLAY "MATCHES"
+007090         PERFORM 7520-FIND-NEXT-PARA
+007100             THRU 7520-FIND-NEXT-EXIT
+007110             UNTIL CF-END
+007120         IF FindCount = ZERO
+007130             DISPLAY "No matching customers found"
+007140         ELSE
+007150             DISPLAY "-- " FindCount " match(es) --"
+007160         END-IF
+007170     END-IF.
+007180 7500-FIND-BY-LASTNAME-EXIT.
+007190     EXIT.
+007200*
+007210 7510-TRIM-SEARCH-PARA.
+007220     CONTINUE.
+007230 7510-TRIM-SEARCH-EXIT.
+007240     EXIT.
+007250*
+007260 7520-FIND-NEXT-PARA.
+007270     READ CustomerFile NEXT RECORD
+007280         AT END
+007290             MOVE "10" TO CF-STATUS
+007300     END-READ.
+007310     IF CF-OK
+007320         MOVE 0 TO MatchTally
+007330         INSPECT LASTNAME TALLYING MatchTally
+007340             FOR ALL SearchLastName(1:SearchLen)
+007350         IF MatchTally > 0
+007360             ADD 1 TO FindCount
+007370             DISPLAY "ID : " iDNUM
+007380                 "  First: " FIRSTNAME
+007390                 "  Last: " LASTNAME
+007400                 "  Status: " STATUS-FLAG
+007410         END-IF
+007420     END-IF.
+007430 7520-FIND-NEXT-EXIT.
+007440     EXIT.
+007450*
+007460*--------------------------------------------------------------*
+007470*  8000-WRITE-AUDIT-PARA - LOG AN ADD/DELETE/UPDATE ACTION TO    *
+007480*                  CustomerAudit.  CALLER SETS AUD-ACTION AND    *
+007490*                  THE OLD/NEW NAME FIELDS BEFORE PERFORMING.    *
+007500*--------------------------------------------------------------*
+007510 8000-WRITE-AUDIT-PARA.
+007520     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+007530     ACCEPT AUD-TIME FROM TIME.
+007540     MOVE iDNUM TO AUD-IDNUM.
+007550     WRITE AuditRecord.
+007560 8000-WRITE-AUDIT-EXIT.
+007570     EXIT.
+007580*
+007590*--------------------------------------------------------------*
+007600*  9000-TERMINATE-PARA - CLOSE FILES                            *
+007610*--------------------------------------------------------------*
+007620 9000-TERMINATE-PARA.
+007630     CLOSE CustomerFile.
+007640     CLOSE CustomerAudit.
+007650     CLOSE OperatorFile.
+007660 9000-TERMINATE-EXIT.
+007670     EXIT.
